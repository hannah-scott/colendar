@@ -11,7 +11,21 @@
            SELECT EVENTS ASSIGN TO "data/events.txt"
            ORGANIZATION IS LINE SEQUENTIAL ACCESS MODE IS SEQUENTIAL.
 
+           SELECT EVENTS-TMP ASSIGN TO "data/events.tmp.txt"
+           ORGANIZATION IS LINE SEQUENTIAL ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ARCHIVE-EVENTS ASSIGN DYNAMIC WS-ARCHIVE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ARCHIVE-STATUS.
+
            SELECT SRT-EVENTS ASSIGN TO "colendar.sort".
+
+           SELECT ICS-EXPORT ASSIGN TO "data/colendar.ics"
+           ORGANIZATION IS LINE SEQUENTIAL ACCESS MODE IS SEQUENTIAL.
+
+           SELECT IMPORT-FILE ASSIGN DYNAMIC WS-IMPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-IMPORT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  EVENTS.
@@ -21,10 +35,30 @@
              10 EVENT-MONTH PIC 9(2).
              10 EVENT-DAY PIC 9(2).
            05 EVENT-SPACE1 PIC X.
-           05 EVENT-ID PIC 9(5).
+           05 EVENT-TIME PIC 9(4).
            05 EVENT-SPACE2 PIC X.
+           05 EVENT-ID PIC 9(5).
+           05 EVENT-SPACE3 PIC X.
+           05 EVENT-RECUR-FLAG PIC X.
+           05 EVENT-SPACE4 PIC X.
+           05 EVENT-RECUR-INTERVAL PIC X(6).
+           05 EVENT-SPACE5 PIC X.
+           05 EVENT-CATEGORY PIC X(10).
+           05 EVENT-SPACE6 PIC X.
            05 EVENT-DESC PIC X(120).
 
+       FD  EVENTS-TMP.
+       01  EVENTS-TMP-ENTRY PIC X(160).
+
+       FD  ARCHIVE-EVENTS.
+       01  ARCHIVE-EVENTS-ENTRY PIC X(160).
+
+       FD  ICS-EXPORT.
+       01  ICS-EXPORT-ENTRY PIC X(200).
+
+       FD  IMPORT-FILE.
+       01  IMPORT-FILE-ENTRY PIC X(200).
+
        SD  SRT-EVENTS.
        01  SRT-EVENT-ENTRY.
            05 SRT-EVENT-DATE.
@@ -32,8 +66,17 @@
              10 SRT-EVENT-MONTH PIC 9(2).
              10 SRT-EVENT-DAY PIC 9(2).
            05 SRT-EVENT-SPACE1 PIC X.
+           05 SRT-EVENT-TIME PIC 9(4).
+           05 SRT-EVENT-SPACE2 PIC X.
+           05 SRT-EVENT-ID PIC 9(5).
+           05 SRT-EVENT-SPACE3 PIC X.
+           05 SRT-EVENT-RECUR-FLAG PIC X.
+           05 SRT-EVENT-SPACE4 PIC X.
+           05 SRT-EVENT-RECUR-INTERVAL PIC X(6).
+           05 SRT-EVENT-SPACE5 PIC X.
+           05 SRT-EVENT-CATEGORY PIC X(10).
+           05 SRT-EVENT-SPACE6 PIC X.
            05 SRT-EVENT-DESC PIC X(120).
-           05 SRT-EOL PIC X.
 
        WORKING-STORAGE SECTION.
        01  WS-EVENT-ENTRY.
@@ -41,16 +84,128 @@
              10 WS-EVENT-YEAR PIC 9(4).
              10 WS-EVENT-MONTH PIC 9(2).
              10 WS-EVENT-DAY PIC 9(2).
-           05 WS-EVENT-SPACE PIC X.
+           05 WS-EVENT-SPACE1 PIC X.
+           05 WS-EVENT-TIME PIC 9(4).
+           05 WS-EVENT-SPACE2 PIC X.
+           05 WS-EVENT-ID PIC 9(5).
+           05 WS-EVENT-SPACE3 PIC X.
+           05 WS-EVENT-RECUR-FLAG PIC X.
+           05 WS-EVENT-SPACE4 PIC X.
+           05 WS-EVENT-RECUR-INTERVAL PIC X(6).
+           05 WS-EVENT-SPACE5 PIC X.
+           05 WS-EVENT-CATEGORY PIC X(10).
+           05 WS-EVENT-SPACE6 PIC X.
            05 WS-EVENT-DESC PIC X(120).
        01  WS-EOF PIC A.
+       01  WS-TMP-EOF PIC A.
 
        01  IN-DATE PIC 9(8).
+       01  IN-TIME PIC 9(4).
        01  IN-DESC PIC X(120).
+       01  IN-RECUR-ANSWER PIC X(6) VALUE SPACES.
+       01  IN-RECUR-FLAG PIC X VALUE 'N'.
+       01  IN-RECUR-INTERVAL PIC X(6) VALUE SPACES.
+       01  IN-CATEGORY PIC X(10) VALUE SPACES.
+
+       01  WS-DATE-VALID PIC 9 VALUE 0.
+       01  WS-DUP-FOUND PIC 9 VALUE 0.
+       01  WS-DUP-ANSWER PIC X VALUE SPACE.
+       01  WS-DEFAULT-DATE PIC 9(8) VALUE 0.
+       01  WS-DEFAULT-TIME PIC 9(4) VALUE 0.
+       01  WS-DEFAULT-CATEGORY PIC X(10) VALUE SPACES.
+
+       01  LISTFLAG PIC 9 VALUE 1.
+       01  LIST-CATEGORY-ARG PIC X(10) VALUE SPACES.
+       01  WS-CATEGORY-MATCH PIC 9 VALUE 1.
+
+       01  EXPORTFLAG PIC 9 VALUE 1.
+       01  WS-ICS-LINE PIC X(200) VALUE SPACES.
+       01  WS-EXPORT-DTSTAMP PIC X(16) VALUE SPACES.
+
+       01  IMPORTFLAG PIC 9 VALUE 1.
+       01  WS-IMPORT-FILENAME PIC X(40) VALUE SPACES.
+       01  WS-IMPORT-STATUS PIC XX VALUE "00".
+       01  WS-IMPORT-LINE PIC X(200) VALUE SPACES.
+       01  WS-IMPORT-DATE-STR PIC X(8) VALUE SPACES.
+       01  WS-IMPORT-CATEGORY-STR PIC X(10) VALUE SPACES.
+       01  WS-IMPORT-EOF PIC A VALUE SPACE.
+       01  WS-IMPORT-ACCEPTED PIC 9(5) VALUE 0.
+       01  WS-IMPORT-REJECTED PIC 9(5) VALUE 0.
+       01  WS-SKIP-ID-SCAN PIC 9 VALUE 0.
+
+      *    In-core table of every date+desc already on EVENTS (plus
+      *    whatever has been accepted so far this run), built once by
+      *    LOAD-IMPORT-STATE so IMPORT-ONE-LINE never has to re-open
+      *    and re-scan EVENTS per line. 99999 matches EVENT-ID's width
+      *    - the file can never hold more records than that anyway.
+       01  WS-EXISTING-EVENT-COUNT PIC 9(5) VALUE 0.
+       01  WS-EXISTING-EVENTS.
+           05 WS-EXISTING-EVENT OCCURS 99999 TIMES.
+              10 WS-EXISTING-DATE PIC 9(8).
+              10 WS-EXISTING-DESC PIC X(120).
+       01  WS-EXISTING-IDX PIC 9(5) VALUE 0.
+
+       01  ARCHIVEFLAG PIC 9 VALUE 1.
+       01  WS-ARCHIVE-FILENAME PIC X(40) VALUE SPACES.
+       01  WS-ARCHIVE-YEAR PIC 9(4).
+       01  WS-ARCHIVE-COUNT PIC 9(5) VALUE 0.
+       01  WS-ARCHIVE-STATUS PIC XX VALUE "00".
+
+       01  WEEKFLAG PIC 9 VALUE 1.
+       01  WS-CURRENT-TIME PIC 9(4) VALUE 0.
+       01  WS-WEEK-END-DATE.
+           02 WS-WEEK-END-YEAR PIC 9(4).
+           02 WS-WEEK-END-MONTH PIC 9(2).
+           02 WS-WEEK-END-DAY PIC 9(2).
+       01  WS-WEEK-END-DATE-NUM REDEFINES WS-WEEK-END-DATE PIC 9(8).
+
+       01  WS-OCCUR-DATE.
+           02 WS-OCCUR-YEAR PIC 9(4).
+           02 WS-OCCUR-MONTH PIC 9(2).
+           02 WS-OCCUR-DAY PIC 9(2).
+       01  WS-OCCUR-DATE-NUM REDEFINES WS-OCCUR-DATE PIC 9(8).
+       01  WS-OCCUR-INT PIC S9(9).
+
+      *    In-core table used by PRINT-EVENTS/PRINT-WEEK to order
+      *    events by when they actually next happen (anchor date
+      *    for one-offs, synthesized next occurrence for recurring
+      *    events) rather than by the anchor date SORT-EVENTS uses
+      *    to keep EVENTS tidy on disk - the two are not the same
+      *    date for a recurring event. 99999 matches EVENT-ID's
+      *    width, same bound as WS-EXISTING-EVENTS above.
+       01  WS-DISPLAY-EVENT-COUNT PIC 9(5) VALUE 0.
+       01  WS-DISPLAY-EVENTS.
+           05 WS-DISPLAY-EVENT OCCURS 99999 TIMES.
+              10 WS-DISPLAY-SORT-DATE PIC 9(8).
+              10 WS-DISPLAY-SORT-TIME PIC 9(4).
+              10 WS-DISPLAY-SORT-DESC PIC X(120).
+              10 WS-DISPLAY-RAW PIC X(160).
+       01  WS-DISPLAY-IDX PIC 9(5) VALUE 0.
+       01  WS-DISPLAY-IDX2 PIC 9(5) VALUE 0.
+       01  WS-DISPLAY-SWAPPED PIC X VALUE 'N'.
+       01  WS-DISPLAY-TEMP-SORT-DATE PIC 9(8).
+       01  WS-DISPLAY-TEMP-SORT-TIME PIC 9(4).
+       01  WS-DISPLAY-TEMP-SORT-DESC PIC X(120).
+       01  WS-DISPLAY-TEMP-RAW PIC X(160).
+
+       01  WS-NEXT-ID PIC 9(5) VALUE 1.
 
        01  ARG PIC X(50) VALUE SPACES.
        01  ADDFLAG PIC 9 VALUE 1.
        01  HELPFLAG PIC 9 VALUE 1.
+       01  DELFLAG PIC 9 VALUE 1.
+       01  DEL-ID PIC 9(5) VALUE ZERO.
+       01  WS-DELETE-FOUND PIC 9 VALUE 0.
+       01  EDITFLAG PIC 9 VALUE 1.
+       01  EDIT-ID PIC 9(5) VALUE ZERO.
+       01  WS-EDIT-FOUND PIC 9 VALUE 0.
+       01  MONTHFLAG PIC 9 VALUE 1.
+       01  MONTH-ARG PIC 9(6) VALUE ZERO.
+       01  WS-TODAY.
+           02 WS-TODAY-YEAR PIC 9(4).
+           02 WS-TODAY-MONTH PIC 9(2).
+           02 WS-TODAY-DAY PIC 9(2).
+       01  WS-TODAY-NUM REDEFINES WS-TODAY PIC 9(8).
 
        01  FMTDATE.
            02 FMTYEAR PIC 9(4).
@@ -80,16 +235,122 @@
                    MOVE 0 TO ADDFLAG END-IF
                IF FUNCTION UPPER-CASE(ARG) EQUAL TO 'HELP' THEN
                    MOVE 0 TO HELPFLAG END-IF
+               IF FUNCTION UPPER-CASE(ARG) EQUAL TO 'DELETE' THEN
+                   MOVE 0 TO DELFLAG
+                   MOVE SPACES TO ARG
+                   ACCEPT ARG FROM ARGUMENT-VALUE
+                   MOVE ARG TO DEL-ID
+               END-IF
+               IF FUNCTION UPPER-CASE(ARG) EQUAL TO 'EDIT' THEN
+                   MOVE 0 TO EDITFLAG
+                   MOVE SPACES TO ARG
+                   ACCEPT ARG FROM ARGUMENT-VALUE
+                   MOVE ARG TO EDIT-ID
+               END-IF
+               IF FUNCTION UPPER-CASE(ARG) EQUAL TO 'MONTH' THEN
+                   MOVE 0 TO MONTHFLAG
+                   MOVE SPACES TO ARG
+                   ACCEPT ARG FROM ARGUMENT-VALUE
+                   MOVE ARG TO MONTH-ARG
+               END-IF
+               IF FUNCTION UPPER-CASE(ARG) EQUAL TO 'WEEK' THEN
+                   MOVE 0 TO WEEKFLAG END-IF
+               IF FUNCTION UPPER-CASE(ARG) EQUAL TO 'ARCHIVE' THEN
+                   MOVE 0 TO ARCHIVEFLAG END-IF
+               IF FUNCTION UPPER-CASE(ARG) EQUAL TO 'LIST' THEN
+                   MOVE 0 TO LISTFLAG
+                   MOVE SPACES TO ARG
+                   ACCEPT ARG FROM ARGUMENT-VALUE
+                   MOVE ARG TO LIST-CATEGORY-ARG
+               END-IF
+               IF FUNCTION UPPER-CASE(ARG) EQUAL TO 'EXPORT' THEN
+                   MOVE 0 TO EXPORTFLAG END-IF
+               IF FUNCTION UPPER-CASE(ARG) EQUAL TO 'IMPORT' THEN
+                   MOVE 0 TO IMPORTFLAG
+                   MOVE SPACES TO ARG
+                   ACCEPT ARG FROM ARGUMENT-VALUE
+                   MOVE ARG TO WS-IMPORT-FILENAME
+               END-IF
                MOVE SPACES TO ARG
                ACCEPT ARG FROM ARGUMENT-VALUE
            END-PERFORM
 
            IF ADDFLAG EQUAL TO 0 THEN
+               PERFORM SET-ADD-DEFAULTS
                PERFORM GET-EVENT
+               PERFORM CHECK-DUPLICATE-EVENT
+               IF WS-DUP-FOUND EQUAL TO 1 THEN
+                   DISPLAY "an identical event already exists, "
+                       "add it anyway? (y/n): " WITH NO ADVANCING
+                   ACCEPT WS-DUP-ANSWER
+                   IF FUNCTION UPPER-CASE(WS-DUP-ANSWER) NOT
+                           EQUAL TO 'Y' THEN
+                       DISPLAY "not added."
+                       STOP RUN
+                   END-IF
+               END-IF
                PERFORM WRITE-EVENT
                STOP RUN
            END-IF
 
+           IF DELFLAG EQUAL TO 0 THEN
+               IF DEL-ID EQUAL TO ZERO THEN
+                   DISPLAY "usage: colendar delete <id>"
+                   STOP RUN
+               END-IF
+               PERFORM DELETE-EVENT
+               STOP RUN
+           END-IF
+
+           IF EDITFLAG EQUAL TO 0 THEN
+               IF EDIT-ID EQUAL TO ZERO THEN
+                   DISPLAY "usage: colendar edit <id>"
+                   STOP RUN
+               END-IF
+               PERFORM LOAD-EDIT-DEFAULTS
+               PERFORM GET-EVENT
+               PERFORM EDIT-EVENT
+               STOP RUN
+           END-IF
+
+           IF WEEKFLAG EQUAL TO 0 THEN
+               PERFORM PRINT-WEEK
+               STOP RUN
+           END-IF
+
+           IF ARCHIVEFLAG EQUAL TO 0 THEN
+               PERFORM ARCHIVE-OLD-EVENTS
+               STOP RUN
+           END-IF
+
+           IF LISTFLAG EQUAL TO 0 THEN
+               IF LIST-CATEGORY-ARG EQUAL TO SPACES THEN
+                   DISPLAY "usage: colendar list <category>"
+                   STOP RUN
+               END-IF
+               PERFORM PRINT-EVENTS
+               STOP RUN
+           END-IF
+
+           IF EXPORTFLAG EQUAL TO 0 THEN
+               PERFORM EXPORT-EVENTS
+               STOP RUN
+           END-IF
+
+           IF IMPORTFLAG EQUAL TO 0 THEN
+               PERFORM IMPORT-EVENTS
+               STOP RUN
+           END-IF
+
+           IF MONTHFLAG EQUAL TO 0 THEN
+               MOVE MONTH-ARG(5:2) TO FMTMONTH
+               IF MONTH-ARG EQUAL TO ZERO OR FMTMONTH < 1 OR
+                       FMTMONTH > 12 THEN
+                   DISPLAY "usage: colendar month YYYYMM"
+                   STOP RUN
+               END-IF
+           END-IF
+
            IF HELPFLAG EQUAL TO 0 THEN
                PERFORM PRINT-HELP
                STOP RUN
@@ -105,56 +366,813 @@
            STOP RUN .
 
        GET-EVENT.
-           DISPLAY "date (" FUNCTION CURRENT-DATE"): " WITH NO ADVANCING
-           ACCEPT IN-DATE
-           IF IN-DATE = 0 THEN
-               MOVE FUNCTION CURRENT-DATE TO IN-DATE
+      *    Prompt for a date/time/description/category/recurrence.
+      *    IN-DATE/IN-TIME/IN-CATEGORY/IN-RECUR-FLAG/IN-RECUR-INTERVAL
+      *    must already hold the caller's default (today/none for an
+      *    add, the existing record's values for an edit, set by
+      *    SET-ADD-DEFAULTS or LOAD-EDIT-DEFAULTS) - leaving any of
+      *    those prompts blank keeps that default instead of wiping
+      *    it. Every console ACCEPT aborts on EOF rather than looping
+      *    or proceeding on an unchanged field.
+           MOVE IN-DATE TO WS-DEFAULT-DATE
+           MOVE 0 TO WS-DATE-VALID
+           PERFORM UNTIL WS-DATE-VALID EQUAL TO 1
+               DISPLAY "date (" FUNCTION CURRENT-DATE"): "
+                   WITH NO ADVANCING
+               MOVE 0 TO IN-DATE
+               ACCEPT IN-DATE
+                   ON EXCEPTION
+                       DISPLAY " "
+                       DISPLAY "no input available, aborting."
+                       STOP RUN
+               END-ACCEPT
+               IF IN-DATE = 0 THEN
+                   MOVE WS-DEFAULT-DATE TO IN-DATE
+               END-IF
+               PERFORM VALIDATE-DATE
+               IF WS-DATE-VALID NOT EQUAL TO 1 THEN
+                   DISPLAY "that date doesn't exist, try again"
+               END-IF
+           END-PERFORM
+
+           MOVE IN-TIME TO WS-DEFAULT-TIME
+           DISPLAY "time (HHMM, blank to keep/none): "
+               WITH NO ADVANCING
+           MOVE ZERO TO IN-TIME
+           ACCEPT IN-TIME
+               ON EXCEPTION
+                   DISPLAY " "
+                   DISPLAY "no input available, aborting."
+                   STOP RUN
+           END-ACCEPT
+           IF IN-TIME = 0 THEN
+               MOVE WS-DEFAULT-TIME TO IN-TIME
            END-IF
+
            DISPLAY "description (max 120 chars): " WITH NO ADVANCING
-           ACCEPT IN-DESC.
+           ACCEPT IN-DESC
+               ON EXCEPTION
+                   DISPLAY " "
+                   DISPLAY "no input available, aborting."
+                   STOP RUN
+           END-ACCEPT
+
+           MOVE IN-CATEGORY TO WS-DEFAULT-CATEGORY
+           DISPLAY "category (optional, max 10 chars, blank to "
+               "keep): " WITH NO ADVANCING
+           ACCEPT IN-CATEGORY
+               ON EXCEPTION
+                   DISPLAY " "
+                   DISPLAY "no input available, aborting."
+                   STOP RUN
+           END-ACCEPT
+           IF IN-CATEGORY EQUAL TO SPACES THEN
+               MOVE WS-DEFAULT-CATEGORY TO IN-CATEGORY
+           END-IF
+
+           DISPLAY "recurring? (no/annual/weekly, blank to keep): "
+               WITH NO ADVANCING
+           MOVE SPACES TO IN-RECUR-ANSWER
+           ACCEPT IN-RECUR-ANSWER
+               ON EXCEPTION
+                   DISPLAY " "
+                   DISPLAY "no input available, aborting."
+                   STOP RUN
+           END-ACCEPT
+           IF IN-RECUR-ANSWER NOT EQUAL TO SPACES THEN
+               EVALUATE FUNCTION UPPER-CASE(IN-RECUR-ANSWER)
+                   WHEN 'ANNUAL'
+                       MOVE 'Y' TO IN-RECUR-FLAG
+                       MOVE 'ANNUAL' TO IN-RECUR-INTERVAL
+                   WHEN 'WEEKLY'
+                       MOVE 'Y' TO IN-RECUR-FLAG
+                       MOVE 'WEEKLY' TO IN-RECUR-INTERVAL
+                   WHEN OTHER
+                       MOVE 'N' TO IN-RECUR-FLAG
+                       MOVE SPACES TO IN-RECUR-INTERVAL
+               END-EVALUATE
+           END-IF.
+
+       SET-ADD-DEFAULTS.
+      *    GET-EVENT's "blank keeps the default" fields need a
+      *    starting point for a brand-new event: today, no time,
+      *    no category, not recurring - the same defaults a blank
+      *    prompt has always produced for "add".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO IN-DATE
+           MOVE ZERO TO IN-TIME
+           MOVE SPACES TO IN-CATEGORY
+           MOVE 'N' TO IN-RECUR-FLAG
+           MOVE SPACES TO IN-RECUR-INTERVAL.
+
+       LOAD-EDIT-DEFAULTS.
+      *    GET-EVENT's "blank keeps the default" fields need the
+      *    event's own current values as the starting point for an
+      *    edit, so fixing a typo in the description doesn't blank
+      *    out the category or recurrence unless the user actually
+      *    types over them.
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT EVENTS
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EVENTS NEXT RECORD INTO WS-EVENT-ENTRY
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-EVENT-ID EQUAL TO EDIT-ID THEN
+                           MOVE WS-EVENT-DATE TO IN-DATE
+                           MOVE WS-EVENT-TIME TO IN-TIME
+                           MOVE WS-EVENT-CATEGORY TO IN-CATEGORY
+                           MOVE WS-EVENT-RECUR-FLAG TO
+                               IN-RECUR-FLAG
+                           MOVE WS-EVENT-RECUR-INTERVAL TO
+                               IN-RECUR-INTERVAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EVENTS.
+
+       VALIDATE-DATE.
+      *    Check IN-DATE's day against GET-MONTH-LENGTH for its
+      *    own year/month, catching things like 20260231.
+           MOVE 1 TO WS-DATE-VALID
+           MOVE IN-DATE(5:2) TO FMTMONTH
+           IF FMTMONTH < 1 OR FMTMONTH > 12 THEN
+               MOVE 0 TO WS-DATE-VALID
+           ELSE
+               MOVE IN-DATE(1:4) TO FMTYEAR
+               PERFORM GET-MONTH-LENGTH
+               MOVE IN-DATE(7:2) TO FMTDAY
+               IF FMTDAY < 1 OR FMTDAY > MONTH-LENGTH THEN
+                   MOVE 0 TO WS-DATE-VALID
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-EVENT.
+      *    Warn rather than silently duplicate when an identical
+      *    EVENT-DATE + EVENT-DESC is already on file.
+           MOVE 0 TO WS-DUP-FOUND
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT EVENTS
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EVENTS NEXT RECORD INTO WS-EVENT-ENTRY
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-EVENT-DATE EQUAL TO IN-DATE AND
+                               WS-EVENT-DESC EQUAL TO IN-DESC THEN
+                           MOVE 1 TO WS-DUP-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EVENTS.
 
        WRITE-EVENT.
+           PERFORM APPEND-EVENT
+           PERFORM SORT-EVENTS.
+
+       APPEND-EVENT.
+      *    Append IN-DATE/IN-TIME/IN-DESC/... to EVENTS as a new
+      *    record, without re-sorting - callers that add many
+      *    records in one pass (bulk import) sort once at the end.
+      *    A caller that has already seeded WS-NEXT-ID itself (bulk
+      *    import, via LOAD-IMPORT-STATE) sets WS-SKIP-ID-SCAN so this
+      *    paragraph trusts that value and just bumps it, instead of
+      *    re-scanning all of EVENTS for the next free id.
+           IF WS-SKIP-ID-SCAN EQUAL TO 0 THEN
+               PERFORM GET-NEXT-EVENT-ID
+           END-IF
            OPEN EXTEND EVENTS
                MOVE IN-DATE TO WS-EVENT-DATE
+               MOVE IN-TIME TO WS-EVENT-TIME
                MOVE IN-DESC TO WS-EVENT-DESC
-               MOVE SPACE TO WS-EVENT-SPACE
+               MOVE WS-NEXT-ID TO WS-EVENT-ID
+               MOVE IN-RECUR-FLAG TO WS-EVENT-RECUR-FLAG
+               MOVE IN-RECUR-INTERVAL TO WS-EVENT-RECUR-INTERVAL
+               MOVE IN-CATEGORY TO WS-EVENT-CATEGORY
+               MOVE SPACE TO WS-EVENT-SPACE1
+               MOVE SPACE TO WS-EVENT-SPACE2
+               MOVE SPACE TO WS-EVENT-SPACE3
+               MOVE SPACE TO WS-EVENT-SPACE4
+               MOVE SPACE TO WS-EVENT-SPACE5
+               MOVE SPACE TO WS-EVENT-SPACE6
                WRITE EVENT-ENTRY FROM WS-EVENT-ENTRY
            CLOSE EVENTS
+           IF WS-SKIP-ID-SCAN EQUAL TO 1 THEN
+               ADD 1 TO WS-NEXT-ID
+           END-IF.
 
-           PERFORM SORT-EVENTS.
+       GET-NEXT-EVENT-ID.
+      *    Scan the existing EVENTS file for the highest EVENT-ID
+      *    in use so a freshly written record gets a unique one.
+           MOVE 1 TO WS-NEXT-ID
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT EVENTS
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EVENTS NEXT RECORD INTO WS-EVENT-ENTRY
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-EVENT-ID >= WS-NEXT-ID THEN
+                           COMPUTE WS-NEXT-ID = WS-EVENT-ID + 1
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EVENTS.
+
+       EDIT-EVENT.
+      *    Rewrite EVENTS, replacing the date/description of the
+      *    record whose EVENT-ID matches the id given on the
+      *    command line with what was just entered through
+      *    GET-EVENT. The id itself is left unchanged.
+           MOVE 0 TO WS-EDIT-FOUND
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT EVENTS
+           OPEN OUTPUT EVENTS-TMP
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EVENTS NEXT RECORD INTO WS-EVENT-ENTRY
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-EVENT-ID EQUAL TO EDIT-ID THEN
+                           MOVE 1 TO WS-EDIT-FOUND
+                           MOVE IN-DATE TO WS-EVENT-DATE
+                           MOVE IN-TIME TO WS-EVENT-TIME
+                           MOVE IN-DESC TO WS-EVENT-DESC
+                           MOVE IN-RECUR-FLAG TO
+                               WS-EVENT-RECUR-FLAG
+                           MOVE IN-RECUR-INTERVAL TO
+                               WS-EVENT-RECUR-INTERVAL
+                           MOVE IN-CATEGORY TO WS-EVENT-CATEGORY
+                       END-IF
+                       WRITE EVENTS-TMP-ENTRY FROM WS-EVENT-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE EVENTS
+           CLOSE EVENTS-TMP
+
+           PERFORM COPY-TMP-TO-EVENTS
+           PERFORM SORT-EVENTS
+           IF WS-EDIT-FOUND EQUAL TO 0 THEN
+               DISPLAY "no event with id " EDIT-ID " found."
+           END-IF.
 
-       PRINT-EVENT.
-           IF WS-EVENT-DATE > FUNCTION CURRENT-DATE THEN
-           DISPLAY WS-EVENT-DATE " " WITH NO ADVANCING
+       DELETE-EVENT.
+      *    Rewrite EVENTS, copying every record except the one
+      *    whose EVENT-ID matches the id given on the command line.
+           MOVE 0 TO WS-DELETE-FOUND
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT EVENTS
+           OPEN OUTPUT EVENTS-TMP
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EVENTS NEXT RECORD INTO WS-EVENT-ENTRY
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-EVENT-ID NOT EQUAL TO DEL-ID THEN
+                           WRITE EVENTS-TMP-ENTRY FROM WS-EVENT-ENTRY
+                       ELSE
+                           MOVE 1 TO WS-DELETE-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EVENTS
+           CLOSE EVENTS-TMP
 
-           DISPLAY WS-EVENT-DESC
+           PERFORM COPY-TMP-TO-EVENTS
+           IF WS-DELETE-FOUND EQUAL TO 0 THEN
+               DISPLAY "no event with id " DEL-ID " found."
            END-IF.
 
+       ARCHIVE-OLD-EVENTS.
+      *    Move every past, non-recurring record out of EVENTS and
+      *    into a dated archive file, leaving the working file with
+      *    only future events (and recurring anchors) to sort.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ARCHIVE-YEAR
+           STRING "data/events-archive-" WS-ARCHIVE-YEAR ".txt"
+               DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME
+           MOVE 0 TO WS-ARCHIVE-COUNT
+
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT EVENTS
+           OPEN OUTPUT EVENTS-TMP
+           OPEN EXTEND ARCHIVE-EVENTS
+           IF WS-ARCHIVE-STATUS EQUAL TO '35' THEN
+               OPEN OUTPUT ARCHIVE-EVENTS
+           END-IF
+           IF WS-ARCHIVE-STATUS NOT EQUAL TO "00" THEN
+               DISPLAY "cannot open archive file "
+                   WS-ARCHIVE-FILENAME
+               CLOSE EVENTS
+               CLOSE EVENTS-TMP
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EVENTS NEXT RECORD INTO WS-EVENT-ENTRY
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-EVENT-DATE NOT > FUNCTION CURRENT-DATE
+                               AND WS-EVENT-RECUR-FLAG NOT EQUAL
+                               TO 'Y' THEN
+                           WRITE ARCHIVE-EVENTS-ENTRY FROM
+                               WS-EVENT-ENTRY
+                           ADD 1 TO WS-ARCHIVE-COUNT
+                       ELSE
+                           WRITE EVENTS-TMP-ENTRY FROM WS-EVENT-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EVENTS
+           CLOSE EVENTS-TMP
+           CLOSE ARCHIVE-EVENTS
+
+           PERFORM COPY-TMP-TO-EVENTS
+           DISPLAY "archived " WS-ARCHIVE-COUNT " event(s) to "
+               WS-ARCHIVE-FILENAME.
+
+       CHECK-CATEGORY-MATCH.
+      *    LISTFLAG 0 means "colendar list <category>" was given;
+      *    only events tagged with that category should print.
+           MOVE 1 TO WS-CATEGORY-MATCH
+           IF LISTFLAG EQUAL TO 0 THEN
+               IF FUNCTION UPPER-CASE(WS-EVENT-CATEGORY) NOT EQUAL TO
+                       FUNCTION UPPER-CASE(LIST-CATEGORY-ARG) THEN
+                   MOVE 0 TO WS-CATEGORY-MATCH
+               END-IF
+           END-IF.
+
+       CALCULATE-NEXT-OCCURRENCE.
+      *    Starting from the anchor EVENT-DATE, roll forward to the
+      *    next occurrence that is today or later.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           MOVE WS-EVENT-YEAR TO WS-OCCUR-YEAR
+           MOVE WS-EVENT-MONTH TO WS-OCCUR-MONTH
+           MOVE WS-EVENT-DAY TO WS-OCCUR-DAY
+           IF WS-EVENT-RECUR-INTERVAL EQUAL TO 'ANNUAL' THEN
+               MOVE WS-TODAY-YEAR TO WS-OCCUR-YEAR
+               IF WS-OCCUR-DATE < WS-TODAY THEN
+                   ADD 1 TO WS-OCCUR-YEAR
+               END-IF
+               IF WS-OCCUR-MONTH EQUAL TO 02 AND WS-OCCUR-DAY
+                       EQUAL TO 29 THEN
+                   PERFORM ROLL-TO-NEXT-LEAP-YEAR
+               END-IF
+           ELSE
+               PERFORM UNTIL WS-OCCUR-DATE NOT LESS THAN WS-TODAY
+                   PERFORM ADD-WEEK-TO-OCCURRENCE
+               END-PERFORM
+           END-IF.
+
+       ROLL-TO-NEXT-LEAP-YEAR.
+      *    A Feb-29 anchor has no real occurrence in a non-leap
+      *    year; keep advancing the candidate year until one
+      *    actually exists instead of synthesizing a Feb 29 that
+      *    isn't a real date.
+           MOVE WS-OCCUR-YEAR TO FMTYEAR
+           PERFORM IS-LEAP-YEAR
+           PERFORM UNTIL LEAP-YEAR EQUAL TO 0
+               ADD 1 TO WS-OCCUR-YEAR
+               MOVE WS-OCCUR-YEAR TO FMTYEAR
+               PERFORM IS-LEAP-YEAR
+           END-PERFORM.
+
+       ADD-WEEK-TO-OCCURRENCE.
+           COMPUTE WS-OCCUR-INT =
+               FUNCTION INTEGER-OF-DATE(WS-OCCUR-DATE-NUM) + 7
+           MOVE FUNCTION DATE-OF-INTEGER(WS-OCCUR-INT) TO
+               WS-OCCUR-DATE-NUM.
+
        PRINT-EVENTS.
+      *    Show every future (or current-category) event in the
+      *    order it will actually next happen - built into a table
+      *    first since that order is not the same as EVENTS' own
+      *    anchor-date order once recurring events are involved.
+           PERFORM SORT-EVENTS
+           PERFORM BUILD-PRINT-TABLE
+           PERFORM SORT-DISPLAY-TABLE
+           PERFORM DISPLAY-PRINT-TABLE.
+
+       BUILD-PRINT-TABLE.
+           MOVE 0 TO WS-DISPLAY-EVENT-COUNT
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT EVENTS.
+           PERFORM UNTIL WS-EOF = 'Y'
+           READ EVENTS NEXT RECORD INTO WS-EVENT-ENTRY
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM BUILD-PRINT-ROW
+           END-READ
+           END-PERFORM
+           CLOSE EVENTS.
+
+       BUILD-PRINT-ROW.
+           PERFORM CHECK-CATEGORY-MATCH
+           IF WS-CATEGORY-MATCH EQUAL TO 1 THEN
+               IF WS-EVENT-RECUR-FLAG EQUAL TO 'Y' THEN
+                   PERFORM CALCULATE-NEXT-OCCURRENCE
+                   PERFORM ADD-DISPLAY-ROW
+               ELSE
+                   IF WS-EVENT-DATE > FUNCTION CURRENT-DATE THEN
+                       MOVE WS-EVENT-DATE TO WS-OCCUR-DATE
+                       PERFORM ADD-DISPLAY-ROW
+                   END-IF
+               END-IF
+           END-IF.
+
+       ADD-DISPLAY-ROW.
+      *    Append the current WS-EVENT-ENTRY to WS-DISPLAY-EVENTS,
+      *    keyed on WS-OCCUR-DATE (the caller has already set this
+      *    to whichever date the event should sort/display under).
+           ADD 1 TO WS-DISPLAY-EVENT-COUNT
+           MOVE WS-OCCUR-DATE TO
+               WS-DISPLAY-SORT-DATE(WS-DISPLAY-EVENT-COUNT)
+           MOVE WS-EVENT-TIME TO
+               WS-DISPLAY-SORT-TIME(WS-DISPLAY-EVENT-COUNT)
+           MOVE WS-EVENT-DESC TO
+               WS-DISPLAY-SORT-DESC(WS-DISPLAY-EVENT-COUNT)
+           MOVE WS-EVENT-ENTRY TO
+               WS-DISPLAY-RAW(WS-DISPLAY-EVENT-COUNT).
+
+       SORT-DISPLAY-TABLE.
+      *    Ascending bubble sort on sort-date/sort-time/sort-desc.
+      *    WS-DISPLAY-EVENTS holds at most one listing's worth of
+      *    events (not the whole file), so a pass here is cheap -
+      *    nowhere near the per-line EVENTS rescans the bulk import
+      *    path had to avoid.
+           MOVE 'Y' TO WS-DISPLAY-SWAPPED
+           PERFORM UNTIL WS-DISPLAY-SWAPPED EQUAL TO 'N'
+               MOVE 'N' TO WS-DISPLAY-SWAPPED
+               MOVE 1 TO WS-DISPLAY-IDX
+               PERFORM UNTIL WS-DISPLAY-IDX >= WS-DISPLAY-EVENT-COUNT
+                   ADD 1 TO WS-DISPLAY-IDX GIVING WS-DISPLAY-IDX2
+                   PERFORM SWAP-DISPLAY-ROWS-IF-OUT-OF-ORDER
+                   ADD 1 TO WS-DISPLAY-IDX
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-DISPLAY-ROWS-IF-OUT-OF-ORDER.
+           IF WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX) >
+                   WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX2) THEN
+               PERFORM SWAP-DISPLAY-ROWS
+           ELSE
+               IF WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX) EQUAL TO
+                       WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX2) AND
+                       WS-DISPLAY-SORT-TIME(WS-DISPLAY-IDX) >
+                       WS-DISPLAY-SORT-TIME(WS-DISPLAY-IDX2) THEN
+                   PERFORM SWAP-DISPLAY-ROWS
+               ELSE
+                   IF WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX) EQUAL TO
+                           WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX2) AND
+                           WS-DISPLAY-SORT-TIME(WS-DISPLAY-IDX) EQUAL
+                           TO WS-DISPLAY-SORT-TIME(WS-DISPLAY-IDX2)
+                           AND WS-DISPLAY-SORT-DESC(WS-DISPLAY-IDX) >
+                           WS-DISPLAY-SORT-DESC(WS-DISPLAY-IDX2) THEN
+                       PERFORM SWAP-DISPLAY-ROWS
+                   END-IF
+               END-IF
+           END-IF.
+
+       SWAP-DISPLAY-ROWS.
+           MOVE 'Y' TO WS-DISPLAY-SWAPPED
+           MOVE WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX) TO
+               WS-DISPLAY-TEMP-SORT-DATE
+           MOVE WS-DISPLAY-SORT-TIME(WS-DISPLAY-IDX) TO
+               WS-DISPLAY-TEMP-SORT-TIME
+           MOVE WS-DISPLAY-SORT-DESC(WS-DISPLAY-IDX) TO
+               WS-DISPLAY-TEMP-SORT-DESC
+           MOVE WS-DISPLAY-RAW(WS-DISPLAY-IDX) TO
+               WS-DISPLAY-TEMP-RAW
+
+           MOVE WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX2) TO
+               WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX)
+           MOVE WS-DISPLAY-SORT-TIME(WS-DISPLAY-IDX2) TO
+               WS-DISPLAY-SORT-TIME(WS-DISPLAY-IDX)
+           MOVE WS-DISPLAY-SORT-DESC(WS-DISPLAY-IDX2) TO
+               WS-DISPLAY-SORT-DESC(WS-DISPLAY-IDX)
+           MOVE WS-DISPLAY-RAW(WS-DISPLAY-IDX2) TO
+               WS-DISPLAY-RAW(WS-DISPLAY-IDX)
+
+           MOVE WS-DISPLAY-TEMP-SORT-DATE TO
+               WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX2)
+           MOVE WS-DISPLAY-TEMP-SORT-TIME TO
+               WS-DISPLAY-SORT-TIME(WS-DISPLAY-IDX2)
+           MOVE WS-DISPLAY-TEMP-SORT-DESC TO
+               WS-DISPLAY-SORT-DESC(WS-DISPLAY-IDX2)
+           MOVE WS-DISPLAY-TEMP-RAW TO
+               WS-DISPLAY-RAW(WS-DISPLAY-IDX2).
+
+       DISPLAY-PRINT-TABLE.
+           MOVE 1 TO WS-DISPLAY-IDX
+           PERFORM UNTIL WS-DISPLAY-IDX > WS-DISPLAY-EVENT-COUNT
+               MOVE WS-DISPLAY-RAW(WS-DISPLAY-IDX) TO WS-EVENT-ENTRY
+               DISPLAY WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX) " "
+                   WITH NO ADVANCING
+               DISPLAY WS-EVENT-DESC
+               ADD 1 TO WS-DISPLAY-IDX
+           END-PERFORM.
+
+       PRINT-WEEK.
+      *    List events falling in the next 7 days, time ordered -
+      *    same table-then-sort approach as PRINT-EVENTS, since the
+      *    display order here has to follow each event's actual
+      *    next occurrence too.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           MOVE FUNCTION CURRENT-DATE(9:4) TO WS-CURRENT-TIME
+           COMPUTE WS-OCCUR-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) + 7
+           MOVE FUNCTION DATE-OF-INTEGER(WS-OCCUR-INT) TO
+               WS-WEEK-END-DATE-NUM
+
            PERFORM SORT-EVENTS
+           PERFORM BUILD-WEEK-TABLE
+           PERFORM SORT-DISPLAY-TABLE
+           PERFORM DISPLAY-WEEK-TABLE.
 
-      *    Open the events file and print each one
+       BUILD-WEEK-TABLE.
+           MOVE 0 TO WS-DISPLAY-EVENT-COUNT
+           MOVE SPACE TO WS-EOF
            OPEN INPUT EVENTS.
            PERFORM UNTIL WS-EOF = 'Y'
            READ EVENTS NEXT RECORD INTO WS-EVENT-ENTRY
                AT END MOVE 'Y' TO WS-EOF
-               NOT AT END PERFORM PRINT-EVENT
+               NOT AT END PERFORM BUILD-WEEK-ROW
+           END-READ
+           END-PERFORM
+           CLOSE EVENTS.
+
+       BUILD-WEEK-ROW.
+           IF WS-EVENT-RECUR-FLAG EQUAL TO 'Y' THEN
+               PERFORM CALCULATE-NEXT-OCCURRENCE
+               IF WS-OCCUR-DATE NOT GREATER THAN WS-WEEK-END-DATE
+                       AND NOT (WS-OCCUR-DATE EQUAL TO WS-TODAY-NUM
+                       AND WS-EVENT-TIME NOT EQUAL TO ZERO AND
+                       WS-EVENT-TIME < WS-CURRENT-TIME) THEN
+                   PERFORM ADD-DISPLAY-ROW
+               END-IF
+           ELSE
+               IF WS-EVENT-DATE NOT LESS THAN WS-TODAY-NUM AND
+                       WS-EVENT-DATE NOT GREATER THAN
+                       WS-WEEK-END-DATE AND NOT
+                       (WS-EVENT-DATE EQUAL TO WS-TODAY-NUM AND
+                        WS-EVENT-TIME NOT EQUAL TO ZERO AND
+                        WS-EVENT-TIME < WS-CURRENT-TIME) THEN
+                   MOVE WS-EVENT-DATE TO WS-OCCUR-DATE
+                   PERFORM ADD-DISPLAY-ROW
+               END-IF
+           END-IF.
+
+       DISPLAY-WEEK-TABLE.
+           MOVE 1 TO WS-DISPLAY-IDX
+           PERFORM UNTIL WS-DISPLAY-IDX > WS-DISPLAY-EVENT-COUNT
+               DISPLAY WS-DISPLAY-SORT-DATE(WS-DISPLAY-IDX) " "
+                   WS-DISPLAY-SORT-TIME(WS-DISPLAY-IDX) " "
+                   WITH NO ADVANCING
+               MOVE WS-DISPLAY-RAW(WS-DISPLAY-IDX) TO WS-EVENT-ENTRY
+               DISPLAY WS-EVENT-DESC
+               ADD 1 TO WS-DISPLAY-IDX
+           END-PERFORM.
+
+       EXPORT-EVENTS.
+      *    Write every event out as an RFC 5545 .ics calendar, one
+      *    VEVENT per record, for import into other calendar tools.
+      *    Recurring events carry an RRULE instead of being expanded.
+           PERFORM SORT-EVENTS
+
+           OPEN OUTPUT ICS-EXPORT
+           MOVE "BEGIN:VCALENDAR" TO ICS-EXPORT-ENTRY
+           WRITE ICS-EXPORT-ENTRY
+           MOVE "VERSION:2.0" TO ICS-EXPORT-ENTRY
+           WRITE ICS-EXPORT-ENTRY
+           MOVE "PRODID:-//colendar//colendar 1.0//EN" TO
+               ICS-EXPORT-ENTRY
+           WRITE ICS-EXPORT-ENTRY
+
+      *    One DTSTAMP per VEVENT, RFC 5545 ss3.6.1 - built once here
+      *    rather than re-read per record, same as WS-CURRENT-TIME is
+      *    built once ahead of PRINT-WEEK's loop.
+           MOVE SPACES TO WS-EXPORT-DTSTAMP
+           STRING FUNCTION CURRENT-DATE(1:8) "T"
+               FUNCTION CURRENT-DATE(9:6) "Z" DELIMITED BY SIZE
+               INTO WS-EXPORT-DTSTAMP
+
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT EVENTS
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EVENTS NEXT RECORD INTO WS-EVENT-ENTRY
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM WRITE-ICS-EVENT
            END-READ
            END-PERFORM
+           CLOSE EVENTS
+
+           MOVE "END:VCALENDAR" TO ICS-EXPORT-ENTRY
+           WRITE ICS-EXPORT-ENTRY
+           CLOSE ICS-EXPORT
+           DISPLAY "exported events to data/colendar.ics".
+
+       WRITE-ICS-EVENT.
+           MOVE "BEGIN:VEVENT" TO ICS-EXPORT-ENTRY
+           WRITE ICS-EXPORT-ENTRY
+
+           MOVE SPACES TO WS-ICS-LINE
+           STRING "UID:" WS-EVENT-ID "@colendar" DELIMITED BY SIZE
+               INTO WS-ICS-LINE
+           MOVE WS-ICS-LINE TO ICS-EXPORT-ENTRY
+           WRITE ICS-EXPORT-ENTRY
+
+           MOVE SPACES TO WS-ICS-LINE
+           STRING "DTSTAMP:" WS-EXPORT-DTSTAMP DELIMITED BY SIZE
+               INTO WS-ICS-LINE
+           MOVE WS-ICS-LINE TO ICS-EXPORT-ENTRY
+           WRITE ICS-EXPORT-ENTRY
+
+           MOVE SPACES TO WS-ICS-LINE
+           IF WS-EVENT-TIME EQUAL TO ZERO THEN
+               STRING "DTSTART;VALUE=DATE:" WS-EVENT-DATE
+                   DELIMITED BY SIZE INTO WS-ICS-LINE
+           ELSE
+               STRING "DTSTART:" WS-EVENT-DATE "T" WS-EVENT-TIME "00"
+                   DELIMITED BY SIZE INTO WS-ICS-LINE
+           END-IF
+           MOVE WS-ICS-LINE TO ICS-EXPORT-ENTRY
+           WRITE ICS-EXPORT-ENTRY
+
+           IF WS-EVENT-RECUR-FLAG EQUAL TO 'Y' THEN
+               IF WS-EVENT-RECUR-INTERVAL EQUAL TO 'ANNUAL' THEN
+                   MOVE "RRULE:FREQ=YEARLY" TO ICS-EXPORT-ENTRY
+               ELSE
+                   MOVE "RRULE:FREQ=WEEKLY" TO ICS-EXPORT-ENTRY
+               END-IF
+               WRITE ICS-EXPORT-ENTRY
+           END-IF
+
+           IF WS-EVENT-CATEGORY NOT EQUAL TO SPACES THEN
+               MOVE SPACES TO WS-ICS-LINE
+               STRING "CATEGORIES:" WS-EVENT-CATEGORY
+                   DELIMITED BY SIZE INTO WS-ICS-LINE
+               MOVE WS-ICS-LINE TO ICS-EXPORT-ENTRY
+               WRITE ICS-EXPORT-ENTRY
+           END-IF
+
+           MOVE SPACES TO WS-ICS-LINE
+           STRING "SUMMARY:" WS-EVENT-DESC DELIMITED BY SIZE
+               INTO WS-ICS-LINE
+           MOVE WS-ICS-LINE TO ICS-EXPORT-ENTRY
+           WRITE ICS-EXPORT-ENTRY
+
+           MOVE "END:VEVENT" TO ICS-EXPORT-ENTRY
+           WRITE ICS-EXPORT-ENTRY.
+
+       IMPORT-EVENTS.
+      *    Bulk load date|description|category lines from a batch
+      *    file, appending each accepted one to EVENTS as it is read
+      *    and sorting only once at the end. A run interrupted partway
+      *    through is safe to re-run - IMPORT-ONE-LINE's duplicate
+      *    check silently skips lines already on file instead of
+      *    prompting, so already-accepted lines are not re-added.
+      *    LOAD-IMPORT-STATE does the one full pass over EVENTS that
+      *    the whole import needs; nothing below re-opens EVENTS per
+      *    line the way the interactive add/edit commands do.
+           OPEN INPUT IMPORT-FILE
+           IF WS-IMPORT-STATUS NOT EQUAL TO "00" THEN
+               DISPLAY "cannot open import file "
+                   WS-IMPORT-FILENAME
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-IMPORT-STATE
+           MOVE 1 TO WS-SKIP-ID-SCAN
+
+           MOVE 0 TO WS-IMPORT-ACCEPTED
+           MOVE 0 TO WS-IMPORT-REJECTED
+           MOVE SPACE TO WS-IMPORT-EOF
+           PERFORM UNTIL WS-IMPORT-EOF = 'Y'
+               READ IMPORT-FILE NEXT RECORD INTO WS-IMPORT-LINE
+                   AT END MOVE 'Y' TO WS-IMPORT-EOF
+                   NOT AT END PERFORM IMPORT-ONE-LINE
+               END-READ
+           END-PERFORM
+           CLOSE IMPORT-FILE
+           MOVE 0 TO WS-SKIP-ID-SCAN
+
+           PERFORM SORT-EVENTS
+           DISPLAY "import complete: " WS-IMPORT-ACCEPTED
+               " accepted, " WS-IMPORT-REJECTED " rejected".
+
+       LOAD-IMPORT-STATE.
+      *    One pass over EVENTS to seed WS-NEXT-ID and load every
+      *    existing date+desc into WS-EXISTING-EVENTS, so accepted
+      *    import lines can be id-assigned and duplicate-checked
+      *    in core instead of re-scanning EVENTS from disk each time.
+           MOVE 1 TO WS-NEXT-ID
+           MOVE 0 TO WS-EXISTING-EVENT-COUNT
+           MOVE SPACE TO WS-EOF
+           OPEN INPUT EVENTS
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EVENTS NEXT RECORD INTO WS-EVENT-ENTRY
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-EVENT-ID >= WS-NEXT-ID THEN
+                           COMPUTE WS-NEXT-ID = WS-EVENT-ID + 1
+                       END-IF
+                       ADD 1 TO WS-EXISTING-EVENT-COUNT
+                       MOVE WS-EVENT-DATE TO
+                           WS-EXISTING-DATE(WS-EXISTING-EVENT-COUNT)
+                       MOVE WS-EVENT-DESC TO
+                           WS-EXISTING-DESC(WS-EXISTING-EVENT-COUNT)
+               END-READ
+           END-PERFORM
            CLOSE EVENTS.
 
+       IMPORT-ONE-LINE.
+           IF WS-IMPORT-LINE EQUAL TO SPACES THEN
+               CONTINUE
+           ELSE
+               PERFORM PARSE-IMPORT-LINE
+               PERFORM VALIDATE-DATE
+               IF WS-DATE-VALID NOT EQUAL TO 1 THEN
+                   ADD 1 TO WS-IMPORT-REJECTED
+               ELSE
+                   PERFORM CHECK-DUPLICATE-IN-TABLE
+                   IF WS-DUP-FOUND EQUAL TO 1 THEN
+                       ADD 1 TO WS-IMPORT-REJECTED
+                   ELSE
+                       PERFORM APPEND-EVENT
+                       ADD 1 TO WS-IMPORT-ACCEPTED
+                       ADD 1 TO WS-EXISTING-EVENT-COUNT
+                       MOVE IN-DATE TO
+                           WS-EXISTING-DATE(WS-EXISTING-EVENT-COUNT)
+                       MOVE IN-DESC TO
+                           WS-EXISTING-DESC(WS-EXISTING-EVENT-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-IN-TABLE.
+      *    Same rule as CHECK-DUPLICATE-EVENT (date+desc match), but
+      *    against the in-core table LOAD-IMPORT-STATE built instead
+      *    of re-reading EVENTS from disk.
+           MOVE 0 TO WS-DUP-FOUND
+           MOVE 0 TO WS-EXISTING-IDX
+           PERFORM UNTIL WS-EXISTING-IDX >= WS-EXISTING-EVENT-COUNT
+               ADD 1 TO WS-EXISTING-IDX
+               IF WS-EXISTING-DATE(WS-EXISTING-IDX) EQUAL TO
+                       IN-DATE AND WS-EXISTING-DESC(WS-EXISTING-IDX)
+                       EQUAL TO IN-DESC THEN
+                   MOVE 1 TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+       PARSE-IMPORT-LINE.
+      *    Lines look like  YYYYMMDD|description|category, with the
+      *    category optional.
+           MOVE SPACES TO WS-IMPORT-DATE-STR
+           MOVE SPACES TO IN-DESC
+           MOVE SPACES TO WS-IMPORT-CATEGORY-STR
+           UNSTRING WS-IMPORT-LINE DELIMITED BY "|"
+               INTO WS-IMPORT-DATE-STR IN-DESC
+               WS-IMPORT-CATEGORY-STR
+           END-UNSTRING
+           MOVE WS-IMPORT-DATE-STR TO IN-DATE
+           MOVE WS-IMPORT-CATEGORY-STR TO IN-CATEGORY
+           MOVE ZERO TO IN-TIME
+           MOVE 'N' TO IN-RECUR-FLAG
+           MOVE SPACES TO IN-RECUR-INTERVAL.
+
        PRINT-HELP.
            DISPLAY "colendar - a COBOL calendar"
            DISPLAY "usage:"
            DISPLAY "  colendar          show future events"
            DISPLAY "  colendar add      add event to file"
+           DISPLAY "  colendar delete <id>  remove event by id"
+           DISPLAY "  colendar edit <id>    edit an existing event"
+           DISPLAY "  colendar month YYYYMM show that month's calendar"
+           DISPLAY "  colendar week     show next 7 days, by time"
+           DISPLAY "  colendar archive  move past events out of EVENTS"
+           DISPLAY "  colendar list <category>  show events in that "
+               "category"
+           DISPLAY "  colendar export   write events to "
+               "data/colendar.ics"
+           DISPLAY "  colendar import <file>  bulk load "
+               "YYYYMMDD|desc|category lines"
            DISPLAY "  colendar help     show this message"
            .
 
        SORT-EVENTS.
-           SORT SRT-EVENTS ON ASCENDING WS-EVENT-DATE WS-EVENT-DESC
+           SORT SRT-EVENTS ON ASCENDING WS-EVENT-DATE WS-EVENT-TIME
+               WS-EVENT-DESC
            USING EVENTS GIVING EVENTS.
 
+       COPY-TMP-TO-EVENTS.
+      *    Replace EVENTS wholesale with whatever is staged in
+      *    EVENTS-TMP, then clear the staging file out.
+           MOVE SPACE TO WS-TMP-EOF
+           OPEN OUTPUT EVENTS
+           OPEN INPUT EVENTS-TMP
+           PERFORM UNTIL WS-TMP-EOF = 'Y'
+               READ EVENTS-TMP NEXT RECORD INTO WS-EVENT-ENTRY
+                   AT END MOVE 'Y' TO WS-TMP-EOF
+                   NOT AT END
+                       WRITE EVENT-ENTRY FROM WS-EVENT-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE EVENTS
+           CLOSE EVENTS-TMP
+           OPEN OUTPUT EVENTS-TMP
+           CLOSE EVENTS-TMP.
+
        GET-PRETTY-MONTH.
            EVALUATE FMTMONTH
                WHEN 01 MOVE "Jan" TO PRETTY-MONTH
@@ -211,7 +1229,19 @@
 
        PRETTY-PRINT.
       *    Assorted date nonsense
-           MOVE FUNCTION CURRENT-DATE TO FMTDATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           IF MONTHFLAG EQUAL TO 0 THEN
+               MOVE MONTH-ARG(1:4) TO FMTYEAR
+               MOVE MONTH-ARG(5:2) TO FMTMONTH
+               IF FMTYEAR EQUAL TO WS-TODAY-YEAR AND
+                       FMTMONTH EQUAL TO WS-TODAY-MONTH THEN
+                   MOVE WS-TODAY-DAY TO FMTDAY
+               ELSE
+                   MOVE 0 TO FMTDAY
+               END-IF
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO FMTDATE
+           END-IF
            MOVE FMTDATE TO FMTREG.
            PERFORM GET-MONTH-LENGTH.
            PERFORM IS-LEAP-YEAR.
